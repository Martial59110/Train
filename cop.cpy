@@ -0,0 +1,16 @@
+         01 TRAIN-PLANNING.
+           03 RECORD-TYPE       PIC XXX.
+           88 SOURCE-TGV     VALUE 'TGV'.
+           88 SOURCE-CORAIL  VALUE 'COR'.
+           88 SOURCE-TER     VALUE 'TER'.
+           03 STATION-DEPART    PIC X(18).
+           03 STATION-DEST      PIC X(18).
+           03 TRAIN-TIME.
+           05 TRAIN-TIME-HH  PIC 99.
+           05 TRAIN-TIME-MM  PIC 99.
+           03 TRAIN-NBRE-HEURES PIC 99.
+           03 TRAIN-HALT-FLAG   PIC X OCCURS 10 TIMES.
+           88 SOURCE-STOPS-HERE VALUE 'H'.
+           88 SOURCE-SERVICE    VALUE 'S'.
+           88 SOURCE-FRETE      VALUE 'F'.
+           03 TRAIN-HALT-STATION PIC X(08) OCCURS 10 TIMES.
