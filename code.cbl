@@ -4,90 +4,963 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F1 ASSIGN TO "train1.dat"
-           ORGANIZATION IS LINE SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
            SELECT F2 ASSIGN TO "train3.dat"
-           ORGANIZATION IS LINE SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
-           
+           SELECT F3 ASSIGN TO "FRETE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT F4 ASSIGN TO "ERREURS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ERR-STATUS.
+           SELECT F5 ASSIGN TO "CHECKPT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CKPT-KEY
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT F6 ASSIGN TO "CTLRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CTLRPT-STATUS.
+           SELECT F7 ASSIGN TO "HORAIRE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT F8 ASSIGN TO "GARES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT F9 ASSIGN TO "TRNTBL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-TRNTBL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD F1
        RECORDING MODE IS V
-           RECORD IS VARYING IN SIZE FROM 27 TO 37 CHARACTERS DEPENDING
+           RECORD IS VARYING IN SIZE FROM 45 TO 135 CHARACTERS DEPENDING
            ON VARIABLE01.
-       COPY 'cop.cpy'. 
+       COPY 'cop.cpy'.
        FD F2
        RECORDING MODE IS V
-           RECORD IS VARYING IN SIZE FROM 27 TO 39 CHARACTERS DEPENDING
+           RECORD IS VARYING IN SIZE FROM 51 TO 141 CHARACTERS DEPENDING
            ON VARIABLE01.
          01 ALLY.
            03 RECORD-TYPE2       PIC XXX.
            88 TGV     VALUE 'TGV'.
            88 CORAIL  VALUE 'COR'.
            88 TER     VALUE 'TER'.
-           03 STATION-DEPART2    PIC X(18).
-           03 TRAIN-TIME2.
-           05 TRAIN-TIME-HH2  PIC 99.
-           05 TRAIN-TIME-MM2  PIC 99.
-           03 TRAIN-NBRE-HEURES2 PIC 99.   
-           03 TRAIN-HALTS2 PIC 99.
-           03 TRAIN-HALT-FLAG2   PIC X OCCURS 10 TIMES.
-           88 TRAIN-STOPS-HERE VALUE 'H'.
-           88 TRAIN-SERVICE    VALUE 'S'.
-           88 TRAIN-FRETE      VALUE 'F'.
+           88 ALLY-TRAILER-REC VALUE 'END'.
+           03 ALLY-DETAIL.
+             05 STATION-DEPART2    PIC X(18).
+             05 STATION-DEST2      PIC X(18).
+             05 TRAIN-TIME2.
+               07 TRAIN-TIME-HH2  PIC 99.
+               07 TRAIN-TIME-MM2  PIC 99.
+             05 TRAIN-NBRE-HEURES2 PIC 99.
+             05 TRAIN-ARRIVAL-TIME2.
+               07 TRAIN-ARRIVAL-HH2 PIC 99.
+               07 TRAIN-ARRIVAL-MM2 PIC 99.
+             05 TRAIN-HALTS2 PIC 99.
+             05 TRAIN-HALT-FLAG2   PIC X OCCURS 10 TIMES.
+             88 TRAIN-STOPS-HERE VALUE 'H'.
+             88 TRAIN-SERVICE    VALUE 'S'.
+             88 TRAIN-FRETE      VALUE 'F'.
+             05 TRAIN-HALT-STATION2 PIC X(08) OCCURS 10 TIMES.
+           03 ALLY-TRAILER REDEFINES ALLY-DETAIL.
+             05 TRAILER-TOTAL-TRAINS PIC 9(04).
+             05 TRAILER-FILLER       PIC X(134).
+       FD F3
+       RECORDING MODE IS F.
+         01 FREIGHT-RECORD.
+           03 FRT-STATION-DEPART PIC X(18).
+           03 FRT-TIME-HH        PIC 99.
+           03 FRT-TIME-MM        PIC 99.
+           03 FILLER              PIC X.
+           03 FRT-HALT-LIST      PIC X(40).
+       FD F4
+       RECORDING MODE IS F.
+         01 ERROR-RECORD.
+           03 ERR-INPUT-POSITION PIC 9(05).
+           03 FILLER              PIC X.
+           03 ERR-STATION        PIC X(18).
+           03 FILLER              PIC X.
+           03 ERR-REASON-TEXT    PIC X(40).
+       FD F5
+       RECORDING MODE IS F.
+         01 CHECKPOINT-RECORD.
+           03 CKPT-KEY    PIC X(08).
+           03 CKPT-COUNT  PIC 9(04).
+           03 CKPT-REJETS PIC 9(04).
+           03 CKPT-DATE   PIC 9(08).
+           03 CKPT-TIME   PIC 9(08).
+           03 CKPT-STATUS PIC X.
+           88 CKPT-RUN-COMPLETE   VALUE 'C'.
+           88 CKPT-RUN-INCOMPLETE VALUE 'R'.
+       FD F6
+       RECORDING MODE IS F.
+         01 CONTROL-REPORT-LINE PIC X(80).
+       FD F7
+       RECORDING MODE IS F.
+         01 PRINT-LINE PIC X(100).
+       FD F8
+       RECORDING MODE IS F.
+         01 STATION-MASTER-RECORD.
+           03 STN-CODE PIC X(18).
+       FD F9
+       RECORDING MODE IS F.
+         01 TRNTBL-RECORD.
+           03 TRNTBL-TYPE        PIC XXX.
+           03 TRNTBL-STATION-DEP PIC X(18).
+           03 TRNTBL-STATION-DST PIC X(18).
+           03 TRNTBL-HH          PIC 99.
+           03 TRNTBL-MM          PIC 99.
+           03 TRNTBL-NBRE        PIC 99.
+           03 TRNTBL-ARR-HH      PIC 99.
+           03 TRNTBL-ARR-MM      PIC 99.
+           03 TRNTBL-HALTS-CNT   PIC 99.
+           03 TRNTBL-FLAGS       PIC X OCCURS 10 TIMES.
+           03 TRNTBL-HALT-STN    PIC X(08) OCCURS 10 TIMES.
+
        WORKING-STORAGE SECTION.
-       01  COMPTEUR PIC 99 VALUE 0.
+       01  COMPTEUR PIC 9(04) VALUE 0.
        01  COMPTEUR-H PIC 99.
+       01  COMPTEUR-LUS PIC 9(04) VALUE 0.
+       01  COMPTEUR-ECRITS PIC 9(04) VALUE 0.
+       01  COMPTEUR-REJETS PIC 9(04) VALUE 0.
+       01  COMPTEUR-FRET PIC 9(04) VALUE 0.
+       01  COMPTEUR-TGV PIC 9(04) VALUE 0.
+       01  COMPTEUR-TGV-HALTS PIC 9(04) VALUE 0.
+       01  COMPTEUR-TGV-FRET PIC 9(04) VALUE 0.
+       01  COMPTEUR-COR PIC 9(04) VALUE 0.
+       01  COMPTEUR-COR-HALTS PIC 9(04) VALUE 0.
+       01  COMPTEUR-COR-FRET PIC 9(04) VALUE 0.
+       01  COMPTEUR-TER PIC 9(04) VALUE 0.
+       01  COMPTEUR-TER-HALTS PIC 9(04) VALUE 0.
+       01  COMPTEUR-TER-FRET PIC 9(04) VALUE 0.
        01  LONGUEUR PIC 99.
        01  HH PIC 99.
        01  MM PIC 99.
        01  TRAHET PIC 99.
-       01  VARIABLE01 PIC 99.
+       01  VARIABLE01 PIC 9(03).
        01  WS-IDX PIC 99.
-       01  WS-TRAIN.
-           02 ARRAY OCCURS 46 TIMES.
-           03 WS-RECORDS PIC X(31).
-           03 WS-ARRET PIC X(10).
+
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 END-OF-INPUT VALUE 'Y'.
+
+       01  WS-VALID-FLAG PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID   VALUE 'Y'.
+           88 RECORD-IS-INVALID VALUE 'N'.
+
+       01  WS-STATION-FLAG PIC X VALUE 'N'.
+           88 WS-STATION-FOUND VALUE 'Y'.
+
+       01  WS-STATION-OVERFLOW-FLAG PIC X VALUE 'N'.
+           88 WS-STATION-OVERFLOW VALUE 'Y'.
+
+       01  WS-PRIOR-RUN-FLAG PIC X VALUE 'N'.
+           88 WS-PRIOR-RUN-INCOMPLETE VALUE 'Y'.
+
+       01  WS-RESUME-COUNT  PIC 9(04) VALUE 0.
+       01  WS-RESUME-REJETS PIC 9(04) VALUE 0.
+       01  WS-SKIP-COUNT    PIC 9(04) VALUE 0.
+       01  WS-RECOVERED-FRET PIC 99.
+
+       01  WS-ERROR-REASON PIC X(40).
+       01  WS-SUBSCRIPT PIC 99.
+       01  WS-SUBSCRIPT2 PIC 99.
+       01  WS-DIVQUOT PIC 9(04).
+       01  WS-DIVREM PIC 9(04).
+       01  WS-TEMP-TOTAL-MIN PIC 9(05).
+       01  WS-TEMP-DAYS PIC 9(03).
+
+       01  WS-SORT-FLAG PIC X VALUE 'N'.
+           88 SORT-COMPLETE     VALUE 'Y'.
+           88 SORT-NOT-COMPLETE VALUE 'N'.
+
+       01  WS-HALT-LIST PIC X(40).
+       01  WS-LIST-LEN PIC 9(02).
+       01  WS-LIST-PTR PIC 9(03).
+       01  WS-HALT-NUM-EDIT PIC Z9.
+       01  WS-HALT-NUM-START PIC 9.
+       01  WS-HALT-NUM-LEN   PIC 9.
+
+       01  WS-STOPS-LIST PIC X(40).
+       01  WS-STOPS-LEN PIC 9(02).
+       01  WS-STOPS-PTR PIC 9(03).
+       01  WS-FRET-LIST PIC X(40).
+       01  WS-FRET-LEN PIC 9(02).
+       01  WS-FRET-PTR PIC 9(03).
+       01  WS-STOPS-CONTENT-LEN PIC 9(03).
+       01  WS-FRET-CONTENT-LEN PIC 9(03).
+       01  WS-PRINT-PTR PIC 9(03).
+       01  WS-TIME-DISPLAY PIC X(05).
+
+       01  STATION-TABLE-COUNT PIC 9(03) VALUE 0.
+       01  STATION-TABLE.
+           03 STATION-ENTRY PIC X(18) OCCURS 50 TIMES.
+
+       01  WS-TRAIN-TABLE.
+           03 WS-TRAIN-ENTRY OCCURS 46 TIMES.
+             05 WS-TRAIN-TYPE        PIC XXX.
+             05 WS-TRAIN-STATION-DEP PIC X(18).
+             05 WS-TRAIN-STATION-DST PIC X(18).
+             05 WS-TRAIN-HH          PIC 99.
+             05 WS-TRAIN-MM          PIC 99.
+             05 WS-TRAIN-NBRE        PIC 99.
+             05 WS-TRAIN-ARR-HH      PIC 99.
+             05 WS-TRAIN-ARR-MM      PIC 99.
+             05 WS-TRAIN-HALTS-CNT   PIC 99.
+             05 WS-TRAIN-FLAGS       PIC X OCCURS 10 TIMES.
+             05 WS-TRAIN-HALT-STN    PIC X(08) OCCURS 10 TIMES.
+       01  WS-TRAIN-COUNT PIC 99 VALUE 0.
+
+       01  WS-TEMP-ENTRY.
+           03 WS-TEMP-TYPE        PIC XXX.
+           03 WS-TEMP-STATION-DEP PIC X(18).
+           03 WS-TEMP-STATION-DST PIC X(18).
+           03 WS-TEMP-HH          PIC 99.
+           03 WS-TEMP-MM          PIC 99.
+           03 WS-TEMP-NBRE        PIC 99.
+           03 WS-TEMP-ARR-HH      PIC 99.
+           03 WS-TEMP-ARR-MM      PIC 99.
+           03 WS-TEMP-HALTS-CNT   PIC 99.
+           03 WS-TEMP-FLAGS       PIC X OCCURS 10 TIMES.
+           03 WS-TEMP-HALT-STN    PIC X(08) OCCURS 10 TIMES.
+
+       01  WS-CKPT-STATUS PIC XX.
+       01  WS-CTLRPT-STATUS PIC XX.
+       01  WS-ERR-STATUS PIC XX.
+       01  WS-TRNTBL-STATUS PIC XX.
+
+       01  WS-REPORT-DATE PIC 9(08).
+       01  WS-REPORT-TIME PIC 9(08).
+       01  WS-REPORT-DATE-EDIT PIC X(10).
+       01  WS-REPORT-TIME-EDIT PIC X(08).
 
        PROCEDURE DIVISION.
-           OPEN INPUT F1
+           PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+
+           PERFORM READ-NEXT-RECORD THRU READ-NEXT-RECORD-EXIT.
+           PERFORM PROCESS-ONE-RECORD THRU PROCESS-ONE-RECORD-EXIT
+               UNTIL END-OF-INPUT.
+
+           PERFORM FINALIZE-RUN THRU FINALIZE-RUN-EXIT.
+
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           OPEN INPUT F8.
+           PERFORM LOAD-STATION-MASTER THRU LOAD-STATION-MASTER-EXIT.
+           CLOSE F8.
+
+           OPEN I-O F5.
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT F5
+               MOVE 'CKPT0001' TO CKPT-KEY
+               MOVE 0 TO CKPT-COUNT
+               MOVE 0 TO CKPT-REJETS
+               MOVE 0 TO CKPT-DATE
+               MOVE 0 TO CKPT-TIME
+               SET CKPT-RUN-COMPLETE TO TRUE
+               WRITE CHECKPOINT-RECORD
+               CLOSE F5
+               OPEN I-O F5
+           END-IF.
+           MOVE 'CKPT0001' TO CKPT-KEY.
+           READ F5 KEY IS CKPT-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CKPT-RUN-INCOMPLETE
+                       SET WS-PRIOR-RUN-INCOMPLETE TO TRUE
+                       IF CKPT-COUNT > 0
+                           MOVE CKPT-COUNT TO WS-RESUME-COUNT
+                           MOVE CKPT-REJETS TO WS-RESUME-REJETS
+                       END-IF
+                   END-IF
+           END-READ.
+
+           MOVE 'CKPT0001' TO CKPT-KEY.
+           SET CKPT-RUN-INCOMPLETE TO TRUE.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY CONTINUE
+           END-REWRITE.
+
+           OPEN INPUT F1.
            OPEN OUTPUT F2.
-    
-           PERFORM UNTIL WS-IDX NOT LESS THAN 1
+           OPEN OUTPUT F3.
+
+           IF WS-RESUME-COUNT > 0
+               PERFORM LOAD-TRAIN-ENTRIES THRU
+                   LOAD-TRAIN-ENTRIES-EXIT
+               PERFORM RETALLY-RECOVERED-ENTRIES THRU
+                   RETALLY-RECOVERED-ENTRIES-EXIT
+               MOVE WS-RESUME-COUNT TO COMPTEUR
+               MOVE WS-RESUME-COUNT TO COMPTEUR-LUS
+               MOVE WS-RESUME-REJETS TO COMPTEUR-REJETS
+
+               OPEN EXTEND F9
+               IF WS-TRNTBL-STATUS = '35'
+                   OPEN OUTPUT F9
+               END-IF
+
+               OPEN EXTEND F4
+               IF WS-ERR-STATUS = '35'
+                   OPEN OUTPUT F4
+               END-IF
+
+               PERFORM SKIP-PROCESSED-RECORDS THRU
+                   SKIP-PROCESSED-RECORDS-EXIT
+           ELSE
+               OPEN OUTPUT F9
+               OPEN OUTPUT F4
+           END-IF.
+
+           OPEN EXTEND F6.
+           IF WS-CTLRPT-STATUS = '35'
+               OPEN OUTPUT F6
+           END-IF.
+
+           OPEN OUTPUT F7.
+       INITIALIZE-RUN-EXIT.
+           EXIT.
+
+       LOAD-STATION-MASTER.
+           PERFORM LOAD-ONE-STATION THRU LOAD-ONE-STATION-EXIT
+               UNTIL END-OF-INPUT.
+           MOVE 'N' TO WS-EOF-FLAG.
+       LOAD-STATION-MASTER-EXIT.
+           EXIT.
+
+       LOAD-ONE-STATION.
+           READ F8 INTO STATION-MASTER-RECORD
+               AT END SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   IF STATION-TABLE-COUNT < 50
+                       ADD 1 TO STATION-TABLE-COUNT
+                       MOVE STN-CODE TO
+                           STATION-ENTRY(STATION-TABLE-COUNT)
+                   ELSE
+                       IF NOT WS-STATION-OVERFLOW
+                           DISPLAY 'GARES.DAT EXCEEDS STATION TABLE '
+                               'CAPACITY - EXTRA STATIONS IGNORED'
+                           SET WS-STATION-OVERFLOW TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+       LOAD-ONE-STATION-EXIT.
+           EXIT.
+
+       LOAD-TRAIN-ENTRIES.
+           OPEN INPUT F9.
+           IF WS-TRNTBL-STATUS NOT = '35'
+               PERFORM LOAD-ONE-TRAIN-ENTRY THRU
+                   LOAD-ONE-TRAIN-ENTRY-EXIT
+                   UNTIL END-OF-INPUT
+               MOVE 'N' TO WS-EOF-FLAG
+               CLOSE F9
+           END-IF.
+       LOAD-TRAIN-ENTRIES-EXIT.
+           EXIT.
+
+       LOAD-ONE-TRAIN-ENTRY.
+           READ F9 INTO TRNTBL-RECORD
+               AT END SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   IF WS-TRAIN-COUNT < 46
+                       ADD 1 TO WS-TRAIN-COUNT
+                       MOVE TRNTBL-RECORD TO
+                           WS-TRAIN-ENTRY(WS-TRAIN-COUNT)
+                   END-IF
+           END-READ.
+       LOAD-ONE-TRAIN-ENTRY-EXIT.
+           EXIT.
+
+       READ-NEXT-RECORD.
            READ F1 INTO TRAIN-PLANNING
-            AT END
-            EXIT PERFORM
-            NOT AT END
-            PERFORM PROCESS-FILE
-            PERFORM PROCESS-RECORD
-            END-READ
-            
-           END-PERFORM.
-    
-           CLOSE F1.
-           
+               AT END SET END-OF-INPUT TO TRUE
+           END-READ.
+       READ-NEXT-RECORD-EXIT.
+           EXIT.
+
+       SKIP-PROCESSED-RECORDS.
+           PERFORM SKIP-ONE-RECORD THRU SKIP-ONE-RECORD-EXIT
+               VARYING WS-SKIP-COUNT FROM 1 BY 1
+               UNTIL WS-SKIP-COUNT > WS-RESUME-COUNT
+                   OR END-OF-INPUT.
+           MOVE 'N' TO WS-EOF-FLAG.
+       SKIP-PROCESSED-RECORDS-EXIT.
+           EXIT.
+
+       SKIP-ONE-RECORD.
+           READ F1 INTO TRAIN-PLANNING
+               AT END SET END-OF-INPUT TO TRUE
+           END-READ.
+       SKIP-ONE-RECORD-EXIT.
+           EXIT.
+
+       PROCESS-ONE-RECORD.
+           PERFORM PROCESS-FILE THRU PROCESS-FILE-EXIT.
+           PERFORM PROCESS-RECORD THRU PROCESS-RECORD-EXIT.
+           PERFORM READ-NEXT-RECORD THRU READ-NEXT-RECORD-EXIT.
+       PROCESS-ONE-RECORD-EXIT.
+           EXIT.
 
        PROCESS-FILE.
-           
-           MOVE TRAIN-PLANNING(1:27) TO WS-TRAIN(1:27)
-            MOVE TRAIN-PLANNING(29:9) TO WS-TRAIN(29:9)
-            INSPECT WS-TRAIN(29:9) TALLYING COMPTEUR-H FOR ALL "H"
-            MOVE COMPTEUR-H TO WS-TRAIN(27:2)
-            DISPLAY COMPTEUR-H.
-            WRITE ALLY FROM WS-TRAIN
-            SET COMPTEUR-H TO 0.
-           
+           ADD 1 TO COMPTEUR-LUS.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-ERROR-REASON.
+
+           PERFORM VALIDATE-TIME-FIELDS THRU VALIDATE-TIME-FIELDS-EXIT.
+           PERFORM VALIDATE-STATION THRU VALIDATE-STATION-EXIT.
+           PERFORM VALIDATE-CAPACITY THRU VALIDATE-CAPACITY-EXIT.
+
+           IF RECORD-IS-VALID
+               PERFORM BUILD-TRAIN-ENTRY THRU BUILD-TRAIN-ENTRY-EXIT
+               PERFORM SAVE-TRAIN-ENTRY THRU SAVE-TRAIN-ENTRY-EXIT
+           ELSE
+               ADD 1 TO COMPTEUR-REJETS
+               PERFORM WRITE-ERROR-RECORD THRU WRITE-ERROR-RECORD-EXIT
+           END-IF.
+       PROCESS-FILE-EXIT.
+           EXIT.
+
+       VALIDATE-TIME-FIELDS.
+           IF TRAIN-TIME-HH > 23
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'DEPARTURE HOUR OUT OF RANGE' TO WS-ERROR-REASON
+           ELSE
+               IF TRAIN-TIME-MM > 59
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'DEPARTURE MINUTE OUT OF RANGE' TO
+                       WS-ERROR-REASON
+               ELSE
+                   IF TRAIN-NBRE-HEURES > 23
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE 'DURATION HOURS OUT OF RANGE' TO
+                           WS-ERROR-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       VALIDATE-TIME-FIELDS-EXIT.
+           EXIT.
+
+       VALIDATE-STATION.
+           IF RECORD-IS-VALID
+               MOVE 'N' TO WS-STATION-FLAG
+               PERFORM SEARCH-STATION-TABLE THRU
+                   SEARCH-STATION-TABLE-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > STATION-TABLE-COUNT
+                       OR WS-STATION-FOUND
+               IF NOT WS-STATION-FOUND
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'DEPARTURE STATION NOT IN MASTER FILE' TO
+                       WS-ERROR-REASON
+               END-IF
+           END-IF.
+       VALIDATE-STATION-EXIT.
+           EXIT.
+
+       VALIDATE-CAPACITY.
+           IF RECORD-IS-VALID
+               IF WS-TRAIN-COUNT NOT < 46
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'TRAIN TABLE CAPACITY EXCEEDED' TO
+                       WS-ERROR-REASON
+               END-IF
+           END-IF.
+       VALIDATE-CAPACITY-EXIT.
+           EXIT.
+
+       SEARCH-STATION-TABLE.
+           IF STATION-DEPART =
+               STATION-ENTRY(WS-SUBSCRIPT)
+               SET WS-STATION-FOUND TO TRUE
+           END-IF.
+       SEARCH-STATION-TABLE-EXIT.
+           EXIT.
+
+       WRITE-ERROR-RECORD.
+           MOVE SPACES TO ERROR-RECORD.
+           MOVE COMPTEUR-LUS TO ERR-INPUT-POSITION.
+           MOVE STATION-DEPART TO ERR-STATION.
+           MOVE WS-ERROR-REASON TO ERR-REASON-TEXT.
+           WRITE ERROR-RECORD.
+       WRITE-ERROR-RECORD-EXIT.
+           EXIT.
+
+       BUILD-TRAIN-ENTRY.
+           ADD 1 TO WS-TRAIN-COUNT.
+           MOVE RECORD-TYPE TO
+               WS-TRAIN-TYPE(WS-TRAIN-COUNT).
+           MOVE STATION-DEPART TO
+               WS-TRAIN-STATION-DEP(WS-TRAIN-COUNT).
+           MOVE STATION-DEST TO
+               WS-TRAIN-STATION-DST(WS-TRAIN-COUNT).
+           MOVE TRAIN-TIME-HH TO
+               WS-TRAIN-HH(WS-TRAIN-COUNT).
+           MOVE TRAIN-TIME-MM TO
+               WS-TRAIN-MM(WS-TRAIN-COUNT).
+           MOVE TRAIN-NBRE-HEURES TO
+               WS-TRAIN-NBRE(WS-TRAIN-COUNT).
+
+           PERFORM COPY-HALT-DATA THRU COPY-HALT-DATA-EXIT.
+           PERFORM COMPUTE-ARRIVAL-TIME THRU COMPUTE-ARRIVAL-TIME-EXIT.
+           PERFORM TALLY-BY-TYPE THRU TALLY-BY-TYPE-EXIT.
+       BUILD-TRAIN-ENTRY-EXIT.
+           EXIT.
+
+       SAVE-TRAIN-ENTRY.
+           MOVE WS-TRAIN-ENTRY(WS-TRAIN-COUNT) TO TRNTBL-RECORD.
+           WRITE TRNTBL-RECORD.
+       SAVE-TRAIN-ENTRY-EXIT.
+           EXIT.
+
+       COPY-HALT-DATA.
+           MOVE 0 TO COMPTEUR-H.
+           MOVE 0 TO COMPTEUR-FRET.
+           PERFORM COPY-ONE-HALT THRU COPY-ONE-HALT-EXIT
+               VARYING WS-SUBSCRIPT2 FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT2 > 10.
+           MOVE COMPTEUR-H TO WS-TRAIN-HALTS-CNT(WS-TRAIN-COUNT).
+       COPY-HALT-DATA-EXIT.
+           EXIT.
+
+       COPY-ONE-HALT.
+           MOVE TRAIN-HALT-FLAG(WS-SUBSCRIPT2) TO
+               WS-TRAIN-FLAGS(WS-TRAIN-COUNT WS-SUBSCRIPT2).
+           MOVE TRAIN-HALT-STATION(WS-SUBSCRIPT2) TO
+               WS-TRAIN-HALT-STN(WS-TRAIN-COUNT WS-SUBSCRIPT2).
+           IF SOURCE-STOPS-HERE(WS-SUBSCRIPT2)
+               ADD 1 TO COMPTEUR-H
+           END-IF.
+           IF SOURCE-FRETE(WS-SUBSCRIPT2)
+               ADD 1 TO COMPTEUR-FRET
+           END-IF.
+       COPY-ONE-HALT-EXIT.
+           EXIT.
+
+       COMPUTE-ARRIVAL-TIME.
+           COMPUTE WS-TEMP-TOTAL-MIN =
+               (WS-TRAIN-HH(WS-TRAIN-COUNT) * 60)
+               + WS-TRAIN-MM(WS-TRAIN-COUNT)
+               + (WS-TRAIN-NBRE(WS-TRAIN-COUNT) * 60).
+           DIVIDE WS-TEMP-TOTAL-MIN BY 1440 GIVING WS-TEMP-DAYS
+               REMAINDER WS-TEMP-TOTAL-MIN.
+           DIVIDE WS-TEMP-TOTAL-MIN BY 60 GIVING
+               WS-TRAIN-ARR-HH(WS-TRAIN-COUNT)
+               REMAINDER WS-TRAIN-ARR-MM(WS-TRAIN-COUNT).
+       COMPUTE-ARRIVAL-TIME-EXIT.
+           EXIT.
+
+       TALLY-BY-TYPE.
+           IF SOURCE-TGV
+               ADD 1 TO COMPTEUR-TGV
+               ADD WS-TRAIN-HALTS-CNT(WS-TRAIN-COUNT) TO
+                   COMPTEUR-TGV-HALTS
+               ADD COMPTEUR-FRET TO COMPTEUR-TGV-FRET
+           ELSE
+               IF SOURCE-CORAIL
+                   ADD 1 TO COMPTEUR-COR
+                   ADD WS-TRAIN-HALTS-CNT(WS-TRAIN-COUNT) TO
+                       COMPTEUR-COR-HALTS
+                   ADD COMPTEUR-FRET TO COMPTEUR-COR-FRET
+               ELSE
+                   IF SOURCE-TER
+                       ADD 1 TO COMPTEUR-TER
+                       ADD WS-TRAIN-HALTS-CNT(WS-TRAIN-COUNT) TO
+                           COMPTEUR-TER-HALTS
+                       ADD COMPTEUR-FRET TO COMPTEUR-TER-FRET
+                   END-IF
+               END-IF
+           END-IF.
+       TALLY-BY-TYPE-EXIT.
+           EXIT.
+
+       RETALLY-RECOVERED-ENTRIES.
+           PERFORM RETALLY-ONE-ENTRY THRU RETALLY-ONE-ENTRY-EXIT
+               VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > WS-TRAIN-COUNT.
+       RETALLY-RECOVERED-ENTRIES-EXIT.
+           EXIT.
+
+       RETALLY-ONE-ENTRY.
+           MOVE 0 TO WS-RECOVERED-FRET.
+           PERFORM COUNT-RECOVERED-FREIGHT THRU
+               COUNT-RECOVERED-FREIGHT-EXIT
+               VARYING WS-SUBSCRIPT2 FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT2 > 10.
+           IF WS-TRAIN-TYPE(WS-SUBSCRIPT) = 'TGV'
+               ADD 1 TO COMPTEUR-TGV
+               ADD WS-TRAIN-HALTS-CNT(WS-SUBSCRIPT) TO
+                   COMPTEUR-TGV-HALTS
+               ADD WS-RECOVERED-FRET TO COMPTEUR-TGV-FRET
+           ELSE
+               IF WS-TRAIN-TYPE(WS-SUBSCRIPT) = 'COR'
+                   ADD 1 TO COMPTEUR-COR
+                   ADD WS-TRAIN-HALTS-CNT(WS-SUBSCRIPT) TO
+                       COMPTEUR-COR-HALTS
+                   ADD WS-RECOVERED-FRET TO COMPTEUR-COR-FRET
+               ELSE
+                   IF WS-TRAIN-TYPE(WS-SUBSCRIPT) = 'TER'
+                       ADD 1 TO COMPTEUR-TER
+                       ADD WS-TRAIN-HALTS-CNT(WS-SUBSCRIPT) TO
+                           COMPTEUR-TER-HALTS
+                       ADD WS-RECOVERED-FRET TO COMPTEUR-TER-FRET
+                   END-IF
+               END-IF
+           END-IF.
+       RETALLY-ONE-ENTRY-EXIT.
+           EXIT.
+
+       COUNT-RECOVERED-FREIGHT.
+           IF WS-TRAIN-FLAGS(WS-SUBSCRIPT WS-SUBSCRIPT2) = 'F'
+               ADD 1 TO WS-RECOVERED-FRET
+           END-IF.
+       COUNT-RECOVERED-FREIGHT-EXIT.
+           EXIT.
+
        PROCESS-RECORD.
            ADD 1 TO COMPTEUR.
-           WRITE ALLY FROM COMPTEUR.
+           DIVIDE COMPTEUR BY 5 GIVING WS-DIVQUOT REMAINDER WS-DIVREM.
+           IF WS-DIVREM = 0
+               PERFORM SAVE-CHECKPOINT THRU SAVE-CHECKPOINT-EXIT
+           END-IF.
+       PROCESS-RECORD-EXIT.
+           EXIT.
+
+       SAVE-CHECKPOINT.
+           MOVE 'CKPT0001' TO CKPT-KEY.
+           MOVE COMPTEUR TO CKPT-COUNT.
+           MOVE COMPTEUR-REJETS TO CKPT-REJETS.
+           ACCEPT CKPT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CKPT-TIME FROM TIME.
+           SET CKPT-RUN-INCOMPLETE TO TRUE.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+       SAVE-CHECKPOINT-EXIT.
+           EXIT.
+
+       MARK-RUN-COMPLETE.
+           MOVE 'CKPT0001' TO CKPT-KEY.
+           MOVE 0 TO CKPT-COUNT.
+           MOVE 0 TO CKPT-REJETS.
+           ACCEPT CKPT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CKPT-TIME FROM TIME.
+           SET CKPT-RUN-COMPLETE TO TRUE.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+       MARK-RUN-COMPLETE-EXIT.
+           EXIT.
 
+       FINALIZE-RUN.
+           PERFORM SORT-TRAIN-TABLE THRU SORT-TRAIN-TABLE-EXIT.
+           PERFORM WRITE-SORTED-RECORDS THRU WRITE-SORTED-RECORDS-EXIT.
+           PERFORM WRITE-TRAILER-RECORD THRU WRITE-TRAILER-RECORD-EXIT.
+           PERFORM WRITE-CONTROL-REPORT THRU WRITE-CONTROL-REPORT-EXIT.
+           PERFORM MARK-RUN-COMPLETE THRU MARK-RUN-COMPLETE-EXIT.
+
+           CLOSE F1.
+           CLOSE F2.
+           CLOSE F3.
+           CLOSE F4.
+           CLOSE F5.
+           CLOSE F6.
+           CLOSE F7.
+           CLOSE F9.
 
            DISPLAY "Le nombre total d'enregistrements est : " COMPTEUR.
-           
-           
-          
-          
-          
-           
-           
\ No newline at end of file
+       FINALIZE-RUN-EXIT.
+           EXIT.
+
+       SORT-TRAIN-TABLE.
+           SET SORT-NOT-COMPLETE TO TRUE.
+           PERFORM SORT-ONE-PASS THRU SORT-ONE-PASS-EXIT
+               UNTIL SORT-COMPLETE.
+       SORT-TRAIN-TABLE-EXIT.
+           EXIT.
+
+       SORT-ONE-PASS.
+           SET SORT-COMPLETE TO TRUE.
+           IF WS-TRAIN-COUNT > 1
+               PERFORM COMPARE-ADJACENT THRU COMPARE-ADJACENT-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT NOT LESS THAN WS-TRAIN-COUNT
+           END-IF.
+       SORT-ONE-PASS-EXIT.
+           EXIT.
+
+       COMPARE-ADJACENT.
+           ADD 1 TO WS-SUBSCRIPT GIVING WS-SUBSCRIPT2.
+           IF (WS-TRAIN-HH(WS-SUBSCRIPT) > WS-TRAIN-HH(WS-SUBSCRIPT2))
+              OR (WS-TRAIN-HH(WS-SUBSCRIPT) = WS-TRAIN-HH(WS-SUBSCRIPT2)
+                  AND WS-TRAIN-MM(WS-SUBSCRIPT) >
+                      WS-TRAIN-MM(WS-SUBSCRIPT2))
+               PERFORM SWAP-ENTRIES THRU SWAP-ENTRIES-EXIT
+               SET SORT-NOT-COMPLETE TO TRUE
+           END-IF.
+       COMPARE-ADJACENT-EXIT.
+           EXIT.
+
+       SWAP-ENTRIES.
+           MOVE WS-TRAIN-ENTRY(WS-SUBSCRIPT)  TO WS-TEMP-ENTRY.
+           MOVE WS-TRAIN-ENTRY(WS-SUBSCRIPT2) TO
+               WS-TRAIN-ENTRY(WS-SUBSCRIPT).
+           MOVE WS-TEMP-ENTRY TO WS-TRAIN-ENTRY(WS-SUBSCRIPT2).
+       SWAP-ENTRIES-EXIT.
+           EXIT.
+
+       WRITE-SORTED-RECORDS.
+           PERFORM WRITE-ONE-TRAIN-RECORD THRU
+               WRITE-ONE-TRAIN-RECORD-EXIT
+               VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > WS-TRAIN-COUNT.
+       WRITE-SORTED-RECORDS-EXIT.
+           EXIT.
+
+       WRITE-ONE-TRAIN-RECORD.
+           MOVE WS-TRAIN-TYPE(WS-SUBSCRIPT)         TO RECORD-TYPE2.
+           MOVE WS-TRAIN-STATION-DEP(WS-SUBSCRIPT)  TO STATION-DEPART2.
+           MOVE WS-TRAIN-STATION-DST(WS-SUBSCRIPT)  TO STATION-DEST2.
+           MOVE WS-TRAIN-HH(WS-SUBSCRIPT)   TO TRAIN-TIME-HH2.
+           MOVE WS-TRAIN-MM(WS-SUBSCRIPT)   TO TRAIN-TIME-MM2.
+           MOVE WS-TRAIN-NBRE(WS-SUBSCRIPT) TO TRAIN-NBRE-HEURES2.
+           MOVE WS-TRAIN-ARR-HH(WS-SUBSCRIPT) TO TRAIN-ARRIVAL-HH2.
+           MOVE WS-TRAIN-ARR-MM(WS-SUBSCRIPT) TO TRAIN-ARRIVAL-MM2.
+           MOVE WS-TRAIN-HALTS-CNT(WS-SUBSCRIPT) TO TRAIN-HALTS2.
+
+           PERFORM COPY-HALT-TO-ALLY THRU COPY-HALT-TO-ALLY-EXIT
+               VARYING WS-SUBSCRIPT2 FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT2 > 10.
+
+           MOVE 141 TO VARIABLE01.
+           WRITE ALLY.
+           ADD 1 TO COMPTEUR-ECRITS.
+
+           PERFORM WRITE-FREIGHT-EXTRACT THRU
+               WRITE-FREIGHT-EXTRACT-EXIT.
+           PERFORM BUILD-PRINT-LINE THRU BUILD-PRINT-LINE-EXIT.
+       WRITE-ONE-TRAIN-RECORD-EXIT.
+           EXIT.
+
+       COPY-HALT-TO-ALLY.
+           MOVE WS-TRAIN-FLAGS(WS-SUBSCRIPT WS-SUBSCRIPT2) TO
+               TRAIN-HALT-FLAG2(WS-SUBSCRIPT2).
+           MOVE WS-TRAIN-HALT-STN(WS-SUBSCRIPT WS-SUBSCRIPT2) TO
+               TRAIN-HALT-STATION2(WS-SUBSCRIPT2).
+       COPY-HALT-TO-ALLY-EXIT.
+           EXIT.
+
+       WRITE-TRAILER-RECORD.
+           MOVE 'END' TO RECORD-TYPE2.
+           MOVE COMPTEUR-ECRITS TO TRAILER-TOTAL-TRAINS.
+           MOVE SPACES TO TRAILER-FILLER.
+           MOVE 141 TO VARIABLE01.
+           WRITE ALLY.
+       WRITE-TRAILER-RECORD-EXIT.
+           EXIT.
+
+       WRITE-FREIGHT-EXTRACT.
+           MOVE SPACES TO FREIGHT-RECORD.
+           MOVE SPACES TO WS-HALT-LIST.
+           MOVE 0 TO WS-LIST-LEN.
+           MOVE 1 TO WS-LIST-PTR.
+           PERFORM BUILD-FREIGHT-ONE-HALT THRU
+               BUILD-FREIGHT-ONE-HALT-EXIT
+               VARYING WS-SUBSCRIPT2 FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT2 > 10.
+           IF WS-LIST-LEN = 0
+               MOVE 'NONE' TO WS-HALT-LIST
+           END-IF.
+           MOVE WS-TRAIN-STATION-DEP(WS-SUBSCRIPT) TO
+               FRT-STATION-DEPART.
+           MOVE WS-TRAIN-HH(WS-SUBSCRIPT) TO FRT-TIME-HH.
+           MOVE WS-TRAIN-MM(WS-SUBSCRIPT) TO FRT-TIME-MM.
+           MOVE WS-HALT-LIST TO FRT-HALT-LIST.
+           WRITE FREIGHT-RECORD.
+       WRITE-FREIGHT-EXTRACT-EXIT.
+           EXIT.
+
+       BUILD-FREIGHT-ONE-HALT.
+           IF TRAIN-FRETE(WS-SUBSCRIPT2)
+               IF WS-LIST-LEN > 0
+                   STRING ', ' DELIMITED BY SIZE
+                       INTO WS-HALT-LIST WITH POINTER WS-LIST-PTR
+               END-IF
+               PERFORM EDIT-HALT-NUMBER THRU EDIT-HALT-NUMBER-EXIT
+               STRING WS-HALT-NUM-EDIT(WS-HALT-NUM-START:
+                       WS-HALT-NUM-LEN) DELIMITED BY SIZE
+                   INTO WS-HALT-LIST WITH POINTER WS-LIST-PTR
+               ADD 1 TO WS-LIST-LEN
+           END-IF.
+       BUILD-FREIGHT-ONE-HALT-EXIT.
+           EXIT.
+
+       EDIT-HALT-NUMBER.
+           MOVE WS-SUBSCRIPT2 TO WS-HALT-NUM-EDIT.
+           IF WS-SUBSCRIPT2 < 10
+               MOVE 2 TO WS-HALT-NUM-START
+               MOVE 1 TO WS-HALT-NUM-LEN
+           ELSE
+               MOVE 1 TO WS-HALT-NUM-START
+               MOVE 2 TO WS-HALT-NUM-LEN
+           END-IF.
+       EDIT-HALT-NUMBER-EXIT.
+           EXIT.
+
+       BUILD-PRINT-LINE.
+           MOVE SPACES TO WS-STOPS-LIST.
+           MOVE SPACES TO WS-FRET-LIST.
+           MOVE 0 TO WS-STOPS-LEN.
+           MOVE 0 TO WS-FRET-LEN.
+           MOVE 1 TO WS-STOPS-PTR.
+           MOVE 1 TO WS-FRET-PTR.
+           PERFORM BUILD-PRINT-ONE-HALT THRU BUILD-PRINT-ONE-HALT-EXIT
+               VARYING WS-SUBSCRIPT2 FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT2 > 10.
+
+           MOVE WS-TRAIN-HH(WS-SUBSCRIPT) TO HH.
+           MOVE WS-TRAIN-MM(WS-SUBSCRIPT) TO MM.
+           MOVE SPACES TO WS-TIME-DISPLAY.
+           STRING HH DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  MM DELIMITED BY SIZE
+               INTO WS-TIME-DISPLAY.
+
+           MOVE SPACES TO PRINT-LINE.
+           STRING WS-TRAIN-TYPE(WS-SUBSCRIPT) DELIMITED BY SIZE
+                  ' TRAIN DEPARTING ' DELIMITED BY SIZE
+                  WS-TRAIN-STATION-DEP(WS-SUBSCRIPT) DELIMITED BY
+                      '  '
+                  ' AT ' DELIMITED BY SIZE
+                  WS-TIME-DISPLAY DELIMITED BY SIZE
+               INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE SPACES TO PRINT-LINE.
+           MOVE 1 TO WS-PRINT-PTR.
+           IF WS-STOPS-LEN = 0
+               STRING 'NO PASSENGER STOPS' DELIMITED BY SIZE
+                   INTO PRINT-LINE WITH POINTER WS-PRINT-PTR
+           ELSE
+               SUBTRACT 1 FROM WS-STOPS-PTR GIVING
+                   WS-STOPS-CONTENT-LEN
+               STRING 'STOPS AT HALT ' DELIMITED BY SIZE
+                      WS-STOPS-LIST(1:WS-STOPS-CONTENT-LEN) DELIMITED
+                          BY SIZE
+                   INTO PRINT-LINE WITH POINTER WS-PRINT-PTR
+           END-IF.
+           IF WS-FRET-LEN > 0
+               SUBTRACT 1 FROM WS-FRET-PTR GIVING WS-FRET-CONTENT-LEN
+               STRING '; FREIGHT AT HALT ' DELIMITED BY SIZE
+                      WS-FRET-LIST(1:WS-FRET-CONTENT-LEN) DELIMITED
+                          BY SIZE
+                   INTO PRINT-LINE WITH POINTER WS-PRINT-PTR
+           END-IF.
+           WRITE PRINT-LINE.
+       BUILD-PRINT-LINE-EXIT.
+           EXIT.
+
+       BUILD-PRINT-ONE-HALT.
+           IF TRAIN-STOPS-HERE(WS-SUBSCRIPT2)
+               IF WS-STOPS-LEN > 0
+                   STRING ', ' DELIMITED BY SIZE
+                       INTO WS-STOPS-LIST WITH POINTER WS-STOPS-PTR
+               END-IF
+               PERFORM EDIT-HALT-NUMBER THRU EDIT-HALT-NUMBER-EXIT
+               STRING WS-HALT-NUM-EDIT(WS-HALT-NUM-START:
+                       WS-HALT-NUM-LEN) DELIMITED BY SIZE
+                   INTO WS-STOPS-LIST WITH POINTER WS-STOPS-PTR
+               ADD 1 TO WS-STOPS-LEN
+           END-IF.
+           IF TRAIN-FRETE(WS-SUBSCRIPT2)
+               IF WS-FRET-LEN > 0
+                   STRING ', ' DELIMITED BY SIZE
+                       INTO WS-FRET-LIST WITH POINTER WS-FRET-PTR
+               END-IF
+               PERFORM EDIT-HALT-NUMBER THRU EDIT-HALT-NUMBER-EXIT
+               STRING WS-HALT-NUM-EDIT(WS-HALT-NUM-START:
+                       WS-HALT-NUM-LEN) DELIMITED BY SIZE
+                   INTO WS-FRET-LIST WITH POINTER WS-FRET-PTR
+               ADD 1 TO WS-FRET-LEN
+           END-IF.
+       BUILD-PRINT-ONE-HALT-EXIT.
+           EXIT.
+
+       WRITE-CONTROL-REPORT.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-REPORT-TIME FROM TIME.
+           MOVE SPACES TO WS-REPORT-DATE-EDIT.
+           MOVE SPACES TO WS-REPORT-TIME-EDIT.
+           STRING WS-REPORT-DATE DELIMITED BY SIZE
+               INTO WS-REPORT-DATE-EDIT.
+           STRING WS-REPORT-TIME DELIMITED BY SIZE
+               INTO WS-REPORT-TIME-EDIT.
+
+           MOVE SPACES TO CONTROL-REPORT-LINE.
+           STRING 'RUN ' DELIMITED BY SIZE
+                  WS-REPORT-DATE-EDIT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-REPORT-TIME-EDIT DELIMITED BY SIZE
+                  '  READ='  DELIMITED BY SIZE
+                  COMPTEUR-LUS DELIMITED BY SIZE
+                  '  WRITTEN=' DELIMITED BY SIZE
+                  COMPTEUR-ECRITS DELIMITED BY SIZE
+                  '  REJECTED=' DELIMITED BY SIZE
+                  COMPTEUR-REJETS DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE.
+           WRITE CONTROL-REPORT-LINE.
+
+           IF WS-PRIOR-RUN-INCOMPLETE
+               MOVE SPACES TO CONTROL-REPORT-LINE
+               IF WS-RESUME-COUNT > 0
+                   STRING '  NOTE: PRIOR RUN DID NOT REACH COMPLETION -'
+                          ' RESUMED AFTER RECORD ' DELIMITED BY SIZE
+                          WS-RESUME-COUNT DELIMITED BY SIZE
+                       INTO CONTROL-REPORT-LINE
+               ELSE
+                   STRING '  NOTE: PRIOR RUN DID NOT REACH COMPLETION -'
+                          ' FULL FILE REPROCESSED THIS RUN' DELIMITED BY
+                              SIZE
+                       INTO CONTROL-REPORT-LINE
+               END-IF
+               WRITE CONTROL-REPORT-LINE
+           END-IF.
+
+           MOVE SPACES TO CONTROL-REPORT-LINE.
+           STRING '  TGV    TRAINS=' DELIMITED BY SIZE
+                  COMPTEUR-TGV DELIMITED BY SIZE
+                  '  HALTS=' DELIMITED BY SIZE
+                  COMPTEUR-TGV-HALTS DELIMITED BY SIZE
+                  '  FREIGHT=' DELIMITED BY SIZE
+                  COMPTEUR-TGV-FRET DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE.
+           WRITE CONTROL-REPORT-LINE.
+
+           MOVE SPACES TO CONTROL-REPORT-LINE.
+           STRING '  CORAIL TRAINS=' DELIMITED BY SIZE
+                  COMPTEUR-COR DELIMITED BY SIZE
+                  '  HALTS=' DELIMITED BY SIZE
+                  COMPTEUR-COR-HALTS DELIMITED BY SIZE
+                  '  FREIGHT=' DELIMITED BY SIZE
+                  COMPTEUR-COR-FRET DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE.
+           WRITE CONTROL-REPORT-LINE.
+
+           MOVE SPACES TO CONTROL-REPORT-LINE.
+           STRING '  TER    TRAINS=' DELIMITED BY SIZE
+                  COMPTEUR-TER DELIMITED BY SIZE
+                  '  HALTS=' DELIMITED BY SIZE
+                  COMPTEUR-TER-HALTS DELIMITED BY SIZE
+                  '  FREIGHT=' DELIMITED BY SIZE
+                  COMPTEUR-TER-FRET DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE.
+           WRITE CONTROL-REPORT-LINE.
+       WRITE-CONTROL-REPORT-EXIT.
+           EXIT.
